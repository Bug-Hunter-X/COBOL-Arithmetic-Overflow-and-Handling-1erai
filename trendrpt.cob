@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNDRPT.
+      *****************************************************
+      *  TRNDRPT - DAILY COUNTER TREND / NEAR-MISS REPORT.
+      *
+      *  READS THE RUN-BY-RUN COUNTER HISTORY WRITTEN BY
+      *  CNTRPROC (RUNHIST) AND PRINTS A TREND REPORT
+      *  FLAGGING ANY RUN THAT CLOSED ABOVE THE NEAR-LIMIT
+      *  WARNING THRESHOLD, SO VOLUME CREEPING TOWARD THE
+      *  CEILING CAN BE SEEN BEFORE IT CAUSES A FAILED RUN.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "RUNHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT TREND-REPORT-FILE ASSIGN TO "TRENDRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-HISTORY-FILE.
+       COPY "runhrec.cpy".
+
+       FD  TREND-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-STATUS               PIC XX VALUE "00".
+       01  WS-RPT-STATUS                PIC XX VALUE "00".
+
+       01  WS-HIST-EOF-SW               PIC X VALUE "N".
+           88  WS-HIST-EOF                     VALUE "Y".
+
+       01  WS-WARN-PERCENT              PIC 9(3)  VALUE 95.
+       01  WS-PERCENT-OF-LIMIT          PIC 9(3)V9(2).
+       01  WS-RUN-COUNT                 PIC 9(5) VALUE 0.
+       01  WS-NEAR-MISS-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER PIC X(40) VALUE
+               "CNTRPROC DAILY COUNTER TREND REPORT".
+       01  WS-HEADING-2.
+           05  FILLER PIC X(8)  VALUE "RUN-ID".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(8)  VALUE "RUN-DATE".
+           05  FILLER PIC X(4)  VALUE SPACES.
+           05  FILLER PIC X(11) VALUE "COUNTER".
+           05  FILLER PIC X(11) VALUE "LIMIT".
+           05  FILLER PIC X(8)  VALUE "PCT".
+           05  FILLER PIC X(10) VALUE "FLAG".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-RUN-ID                PIC X(8).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-DL-RUN-DATE              PIC X(8).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-DL-COUNTER               PIC Z(9)9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DL-LIMIT                 PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DL-PERCENT               PIC ZZ9.99.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DL-FLAG                  PIC X(10).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER PIC X(20) VALUE "RUNS EXAMINED......:".
+           05  WS-SL-RUN-COUNT     PIC ZZZZ9.
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER PIC X(20) VALUE "NEAR-LIMIT RUNS....:".
+           05  WS-SL-NEAR-MISS     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-HIST-EOF
+               READ RUN-HISTORY-FILE
+                   AT END
+                       SET WS-HIST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-HISTORY-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 9000-WRITE-SUMMARY
+           PERFORM 9900-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT RUN-HISTORY-FILE
+           OPEN OUTPUT TREND-REPORT-FILE
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-HISTORY-RECORD.
+           ADD 1 TO WS-RUN-COUNT
+           COMPUTE WS-PERCENT-OF-LIMIT ROUNDED =
+               (HIST-COUNTER-VALUE / HIST-LIMIT-VALUE) * 100
+           MOVE HIST-RUN-ID TO WS-DL-RUN-ID
+           MOVE HIST-RUN-DATE TO WS-DL-RUN-DATE
+           MOVE HIST-COUNTER-VALUE TO WS-DL-COUNTER
+           MOVE HIST-LIMIT-VALUE TO WS-DL-LIMIT
+           MOVE WS-PERCENT-OF-LIMIT TO WS-DL-PERCENT
+           IF WS-PERCENT-OF-LIMIT >= WS-WARN-PERCENT
+               MOVE "NEAR LIMIT" TO WS-DL-FLAG
+               ADD 1 TO WS-NEAR-MISS-COUNT
+           ELSE
+               MOVE SPACES TO WS-DL-FLAG
+           END-IF
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RUN-COUNT TO WS-SL-RUN-COUNT
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-NEAR-MISS-COUNT TO WS-SL-NEAR-MISS
+           MOVE WS-SUMMARY-LINE-2 TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9900-FINALIZE.
+           CLOSE RUN-HISTORY-FILE
+           CLOSE TREND-REPORT-FILE.
