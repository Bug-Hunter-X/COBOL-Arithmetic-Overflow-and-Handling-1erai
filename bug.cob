@@ -1,12 +1,581 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-
-PROCEDURE DIVISION. 
-    ADD 1 TO WS-AREA-2. 
-    IF WS-AREA-2 > 99999 THEN 
-        DISPLAY "ERROR: WS-AREA-2 exceeded maximum value!" 
-        STOP RUN. 
-    END-IF. 
-    MOVE "Hello, World!" TO WS-AREA-1. 
-    DISPLAY WS-AREA-1. 
-    GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRPROC.
+      *****************************************************
+      *  CNTRPROC - DAILY TRANSACTION COUNTER PROCESSING.
+      *
+      *  WS-AREA-2 IS PERSISTED IN CTLFILE SO THE OVERFLOW
+      *  GUARD PROTECTS A COUNT THAT TRULY ACCUMULATES ACROSS
+      *  THE BATCH CYCLE. ON OVERFLOW THE PROGRAM NO LONGER
+      *  KILLS THE JOB STEP - IT WRITES A RECORD TO THE
+      *  EXCEPTION FILE, SETS A DISTINCT RETURN-CODE, AND
+      *  LETS THE JCL/SCHEDULER DECIDE HOW TO PROCEED.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT RUN-HISTORY-FILE ASSIGN TO "RUNHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT OPTIONAL CONTROL-TOTAL-FILE ASSIGN TO "CTOTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTOT-RUN-ID
+               FILE STATUS IS WS-CTOT-STATUS.
+
+           SELECT DISCREPANCY-FILE ASSIGN TO "DISCFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DISC-STATUS.
+
+           SELECT OPTIONAL TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REST-RUN-ID
+               FILE STATUS IS WS-REST-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT INTERFACE-FILE ASSIGN TO "XTRACFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XTRAC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY "ctlrec.cpy".
+
+       FD  EXCEPTION-FILE.
+       COPY "excprec.cpy".
+
+       FD  RUN-HISTORY-FILE.
+       COPY "runhrec.cpy".
+
+       FD  PARM-FILE.
+       COPY "parmrec.cpy".
+
+       FD  CONTROL-TOTAL-FILE.
+       COPY "ctotrec.cpy".
+
+       FD  DISCREPANCY-FILE.
+       COPY "discrec.cpy".
+
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       FD  RESTART-FILE.
+       COPY "restrec.cpy".
+
+       FD  AUDIT-FILE.
+       COPY "auditrec.cpy".
+
+       FD  INTERFACE-FILE.
+       COPY "xtracrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "statmsgs.cpy".
+
+       01  WS-AREA-1                   PIC X(100).
+       01  WS-AREA-2                   PIC 9(10) COMP-3 VALUE 0.
+       01  WS-AREA-2-LIMIT             PIC 9(9) COMP-3
+                                           VALUE 999999999.
+
+       01  WS-CTL-STATUS               PIC XX VALUE "00".
+       01  WS-EXCP-STATUS              PIC XX VALUE "00".
+       01  WS-HIST-STATUS              PIC XX VALUE "00".
+       01  WS-PARM-STATUS              PIC XX VALUE "00".
+       01  WS-CTOT-STATUS              PIC XX VALUE "00".
+       01  WS-DISC-STATUS              PIC XX VALUE "00".
+       01  WS-TRAN-STATUS              PIC XX VALUE "00".
+       01  WS-REST-STATUS              PIC XX VALUE "00".
+       01  WS-AUDIT-STATUS             PIC XX VALUE "00".
+       01  WS-XTRAC-STATUS             PIC XX VALUE "00".
+
+       01  WS-PARM-FOUND-SW            PIC X VALUE "N".
+           88  WS-PARM-FOUND                 VALUE "Y".
+
+       01  WS-CTOT-FOUND-SW            PIC X VALUE "N".
+           88  WS-CTOT-FOUND                 VALUE "Y".
+
+       01  WS-DISCREPANCY-VARIANCE     PIC S9(10) COMP-3 VALUE 0.
+
+       01  WS-TRAN-EOF-SW              PIC X VALUE "N".
+           88  WS-TRAN-EOF                    VALUE "Y".
+
+       01  WS-RESUME-SW                PIC X VALUE "N".
+           88  WS-RESUME-PENDING              VALUE "Y".
+
+       01  WS-RESUME-KEY               PIC X(16) VALUE SPACES.
+       01  WS-LAST-TRAN-KEY            PIC X(16) VALUE SPACES.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 100.
+       01  WS-TRAN-SINCE-CHECKPOINT    PIC 9(5) VALUE 0.
+
+       01  WS-AUDIT-OLD-VALUE          PIC 9(10) COMP-3 VALUE 0.
+       01  WS-AUDIT-ACTION-CODE        PIC X(8) VALUE SPACES.
+
+       01  WS-MAINT-VALID-SW           PIC X VALUE "N".
+           88  WS-MAINT-VALID                VALUE "Y".
+
+       01  WS-CYCLE-ID                 PIC X(8) VALUE SPACES.
+
+       01  WS-ARITH-OVERFLOW-SW        PIC X VALUE "N".
+           88  WS-ARITH-OVERFLOW             VALUE "Y".
+
+       01  WS-RC-OVERRIDE-SW           PIC X VALUE "N".
+           88  WS-RC-OVERRIDE                VALUE "Y".
+
+       01  WS-RUN-ID                   PIC X(8) VALUE "CNTRPROC".
+       01  WS-RUN-DATE                 PIC X(8).
+       01  WS-TIMESTAMP                PIC X(26).
+       01  WS-ENVIRONMENT-CODE         PIC X(8) VALUE "PROD".
+
+       01  WS-RAW-CURRENT-DATE-TIME    PIC X(21).
+
+       01  WS-RETURN-CODES.
+           05  WS-NORMAL-RC            PIC 9(3) VALUE 0.
+           05  WS-OVERFLOW-RC          PIC 9(3) VALUE 16.
+           05  WS-MAINT-REJECT-RC      PIC 9(3) VALUE 24.
+           05  WS-ARITH-OVERFLOW-RC    PIC 9(3) VALUE 28.
+           05  WS-RESTART-UNRESOLVED-RC PIC 9(3) VALUE 32.
+           05  WS-INTERFACE-FAIL-RC    PIC 9(3) VALUE 36.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH          PIC S9(4) COMP.
+           05  LK-PARM-DATA            PIC X(80).
+           05  LK-MAINT-PARM REDEFINES LK-PARM-DATA.
+               COPY "maintprm.cpy".
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-RAW-CURRENT-DATE-TIME
+           MOVE WS-RAW-CURRENT-DATE-TIME TO WS-RUN-DATE
+           MOVE WS-RUN-DATE TO WS-CYCLE-ID
+
+           PERFORM 1000-OPEN-CONTROL-FILE
+           PERFORM 1100-READ-OR-CREATE-COUNTER
+           PERFORM 1500-OPEN-AUDIT-FILE
+
+           IF LK-PARM-LENGTH > 0 AND MAINT-TRAN-CODE = "MAINT"
+               PERFORM 5000-MAINTENANCE-ADJUST
+           ELSE
+               PERFORM 2000-PROCESS-INCREMENTS
+           END-IF
+
+           PERFORM 1200-WRITE-BACK-COUNTER
+
+           IF WS-RC-OVERRIDE
+               CONTINUE
+           ELSE
+               IF WS-AREA-2 > WS-AREA-2-LIMIT THEN
+                   PERFORM 9100-HANDLE-OVERFLOW
+               ELSE
+                   MOVE WS-NORMAL-RC TO RETURN-CODE
+               END-IF
+           END-IF
+
+           PERFORM 1300-RESOLVE-STATUS-MESSAGE
+           DISPLAY WS-AREA-1
+           PERFORM 7000-WRITE-HISTORY-RECORD
+           PERFORM 6000-RECONCILE-CONTROL-TOTAL
+           PERFORM 7100-WRITE-INTERFACE-RECORD
+           CLOSE CONTROL-FILE
+           CLOSE AUDIT-FILE
+           GOBACK.
+
+       1500-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1000-OPEN-CONTROL-FILE.
+           OPEN I-O CONTROL-FILE
+           IF WS-CTL-STATUS = "35"
+               OPEN OUTPUT CONTROL-FILE
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+
+       1100-READ-OR-CREATE-COUNTER.
+           MOVE "COUNTER1" TO CTL-KEY
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO CTL-COUNTER
+                   WRITE CTL-RECORD
+           END-READ
+           MOVE CTL-COUNTER TO WS-AREA-2.
+
+       1200-WRITE-BACK-COUNTER.
+           MOVE WS-AREA-2 TO CTL-COUNTER
+           REWRITE CTL-RECORD
+               INVALID KEY
+                   WRITE CTL-RECORD
+           END-REWRITE.
+
+       2000-PROCESS-INCREMENTS.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-STATUS = "00"
+               PERFORM 1400-CHECK-RESTART
+               PERFORM 2100-PROCESS-TRANSACTION-LOOP
+               CLOSE TRANSACTION-FILE
+               IF WS-RESUME-PENDING
+                   PERFORM 9300-HANDLE-UNRESOLVED-RESTART
+               ELSE
+                   IF WS-TRAN-EOF
+                       PERFORM 3100-CLEAR-CHECKPOINT
+                   ELSE
+                       PERFORM 9300-HANDLE-UNRESOLVED-RESTART
+                   END-IF
+               END-IF
+               CLOSE RESTART-FILE
+           ELSE
+               MOVE WS-AREA-2 TO WS-AUDIT-OLD-VALUE
+               ADD 1 TO WS-AREA-2
+                   ON SIZE ERROR
+                       PERFORM 9200-HANDLE-ARITHMETIC-OVERFLOW
+               END-ADD
+               IF NOT WS-ARITH-OVERFLOW
+                   MOVE "INCR" TO WS-AUDIT-ACTION-CODE
+                   PERFORM 4000-WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
+
+       1400-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-REST-STATUS = "35"
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+
+           MOVE WS-CYCLE-ID TO REST-RUN-ID
+           READ RESTART-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE REST-LAST-TRAN-KEY TO WS-RESUME-KEY
+                   MOVE REST-LAST-TRAN-KEY TO WS-LAST-TRAN-KEY
+                   IF REST-LAST-TRAN-KEY NOT = SPACES
+                       SET WS-RESUME-PENDING TO TRUE
+                   END-IF
+           END-READ.
+
+       2100-PROCESS-TRANSACTION-LOOP.
+           PERFORM UNTIL WS-TRAN-EOF OR WS-ARITH-OVERFLOW
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-TRAN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2200-PROCESS-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       2200-PROCESS-ONE-TRANSACTION.
+           IF WS-RESUME-PENDING
+               IF TRAN-KEY = WS-RESUME-KEY
+                   MOVE "N" TO WS-RESUME-SW
+               END-IF
+           ELSE
+               IF NOT WS-ARITH-OVERFLOW
+                   MOVE WS-AREA-2 TO WS-AUDIT-OLD-VALUE
+                   ADD 1 TO WS-AREA-2
+                       ON SIZE ERROR
+                           PERFORM 9200-HANDLE-ARITHMETIC-OVERFLOW
+                   END-ADD
+                   IF NOT WS-ARITH-OVERFLOW
+                       MOVE "INCR" TO WS-AUDIT-ACTION-CODE
+                       PERFORM 4000-WRITE-AUDIT-RECORD
+                       MOVE TRAN-KEY TO WS-LAST-TRAN-KEY
+                       ADD 1 TO WS-TRAN-SINCE-CHECKPOINT
+                       IF WS-TRAN-SINCE-CHECKPOINT >=
+                               WS-CHECKPOINT-INTERVAL
+                           PERFORM 3000-WRITE-CHECKPOINT
+                           MOVE 0 TO WS-TRAN-SINCE-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-WRITE-CHECKPOINT.
+           MOVE WS-AREA-2 TO CTL-COUNTER
+           REWRITE CTL-RECORD
+               INVALID KEY
+                   WRITE CTL-RECORD
+           END-REWRITE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-CYCLE-ID TO REST-RUN-ID
+           MOVE WS-LAST-TRAN-KEY TO REST-LAST-TRAN-KEY
+           MOVE WS-AREA-2 TO REST-COUNTER-VALUE
+           MOVE WS-TIMESTAMP TO REST-TIMESTAMP
+           REWRITE REST-RECORD
+               INVALID KEY
+                   WRITE REST-RECORD
+           END-REWRITE.
+
+       3100-CLEAR-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-CYCLE-ID TO REST-RUN-ID
+           MOVE SPACES TO REST-LAST-TRAN-KEY
+           MOVE WS-AREA-2 TO REST-COUNTER-VALUE
+           MOVE WS-TIMESTAMP TO REST-TIMESTAMP
+           REWRITE REST-RECORD
+               INVALID KEY
+                   WRITE REST-RECORD
+           END-REWRITE.
+
+       1300-RESOLVE-STATUS-MESSAGE.
+           IF LK-PARM-LENGTH > 0 AND MAINT-TRAN-CODE NOT = "MAINT"
+                   AND LK-PARM-DATA(1:8) NOT = SPACES
+               MOVE LK-PARM-DATA(1:8) TO WS-ENVIRONMENT-CODE
+           END-IF
+
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       IF PARM-ENVIRONMENT NOT = SPACES
+                           MOVE PARM-ENVIRONMENT TO
+                               WS-ENVIRONMENT-CODE
+                       END-IF
+                       IF PARM-STATUS-MSG NOT = SPACES
+                           SET WS-PARM-FOUND TO TRUE
+                           MOVE PARM-STATUS-MSG TO WS-AREA-1
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+
+           IF NOT WS-PARM-FOUND
+               PERFORM 1310-LOOKUP-DEFAULT-MESSAGE
+           END-IF.
+
+       1310-LOOKUP-DEFAULT-MESSAGE.
+           MOVE "Hello, World!" TO WS-AREA-1
+           PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+                   UNTIL WS-MSG-IDX > 3
+               IF WS-DEFAULT-ENV(WS-MSG-IDX) = WS-ENVIRONMENT-CODE
+                   MOVE WS-DEFAULT-TEXT(WS-MSG-IDX) TO WS-AREA-1
+                   SET WS-MSG-IDX TO 4
+               END-IF
+           END-PERFORM.
+
+       7000-WRITE-HISTORY-RECORD.
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF WS-HIST-STATUS = "05" OR WS-HIST-STATUS = "35"
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE WS-CYCLE-ID TO HIST-RUN-ID
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE
+           MOVE WS-AREA-2 TO HIST-COUNTER-VALUE
+           MOVE WS-AREA-2-LIMIT TO HIST-LIMIT-VALUE
+           WRITE HIST-RECORD
+           CLOSE RUN-HISTORY-FILE.
+
+       6000-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTOT-STATUS = "00"
+               MOVE WS-CYCLE-ID TO CTOT-RUN-ID
+               READ CONTROL-TOTAL-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-CTOT-FOUND TO TRUE
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+
+           IF WS-CTOT-FOUND
+               COMPUTE WS-DISCREPANCY-VARIANCE =
+                   WS-AREA-2 - CTOT-EXPECTED-COUNT
+               IF WS-DISCREPANCY-VARIANCE NOT = 0
+                   PERFORM 6100-WRITE-DISCREPANCY-RECORD
+               END-IF
+           END-IF.
+
+       6100-WRITE-DISCREPANCY-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND DISCREPANCY-FILE
+           IF WS-DISC-STATUS = "05" OR WS-DISC-STATUS = "35"
+               OPEN OUTPUT DISCREPANCY-FILE
+           END-IF
+           MOVE WS-CYCLE-ID TO DISC-RUN-ID
+           MOVE WS-TIMESTAMP TO DISC-TIMESTAMP
+           MOVE CTOT-EXPECTED-COUNT TO DISC-EXPECTED-COUNT
+           MOVE WS-AREA-2 TO DISC-ACTUAL-COUNT
+           MOVE WS-DISCREPANCY-VARIANCE TO DISC-VARIANCE
+           WRITE DISC-RECORD
+           CLOSE DISCREPANCY-FILE.
+
+       4000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-CYCLE-ID TO AUDIT-RUN-ID
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-ACTION-CODE TO AUDIT-ACTION-CODE
+           MOVE WS-AUDIT-OLD-VALUE TO AUDIT-OLD-VALUE
+           MOVE WS-AREA-2 TO AUDIT-NEW-VALUE
+           WRITE AUDIT-RECORD.
+
+       5000-MAINTENANCE-ADJUST.
+           PERFORM 5100-VALIDATE-MAINT-REQUEST
+           IF WS-MAINT-VALID
+               MOVE WS-AREA-2 TO WS-AUDIT-OLD-VALUE
+               EVALUATE MAINT-ACTION-CODE
+                   WHEN "SET"
+                       COMPUTE WS-AREA-2 = MAINT-ADJ-VALUE
+                           ON SIZE ERROR
+                               PERFORM 9200-HANDLE-ARITHMETIC-OVERFLOW
+                       END-COMPUTE
+                       IF NOT WS-ARITH-OVERFLOW
+                           MOVE "MAINT" TO WS-AUDIT-ACTION-CODE
+                           PERFORM 4000-WRITE-AUDIT-RECORD
+                       END-IF
+                   WHEN "ADJ"
+                       ADD MAINT-ADJ-VALUE TO WS-AREA-2
+                           ON SIZE ERROR
+                               PERFORM 9200-HANDLE-ARITHMETIC-OVERFLOW
+                       END-ADD
+                       IF NOT WS-ARITH-OVERFLOW
+                           MOVE "MAINT" TO WS-AUDIT-ACTION-CODE
+                           PERFORM 4000-WRITE-AUDIT-RECORD
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "MAINTENANCE ACTION CODE INVALID: "
+                           MAINT-ACTION-CODE
+                       SET WS-RC-OVERRIDE TO TRUE
+                       MOVE WS-MAINT-REJECT-RC TO RETURN-CODE
+               END-EVALUATE
+           ELSE
+               DISPLAY "MAINTENANCE REQUEST REJECTED - "
+                   "OPERATOR/SIGN-OFF ID MISSING OR IDENTICAL"
+               SET WS-RC-OVERRIDE TO TRUE
+               MOVE WS-MAINT-REJECT-RC TO RETURN-CODE
+           END-IF.
+
+       5100-VALIDATE-MAINT-REQUEST.
+           MOVE "N" TO WS-MAINT-VALID-SW
+           IF MAINT-OPERATOR-ID NOT = SPACES
+                   AND MAINT-SIGNOFF-ID NOT = SPACES
+                   AND MAINT-OPERATOR-ID NOT = MAINT-SIGNOFF-ID
+               SET WS-MAINT-VALID TO TRUE
+           END-IF.
+
+       7100-WRITE-INTERFACE-RECORD.
+           OPEN OUTPUT INTERFACE-FILE
+           IF WS-XTRAC-STATUS = "00"
+               MOVE WS-RUN-ID TO XTRAC-JOB-NAME
+               MOVE WS-RUN-DATE TO XTRAC-RUN-DATE
+               MOVE WS-AREA-2 TO XTRAC-FINAL-COUNTER
+               WRITE XTRAC-RECORD
+               CLOSE INTERFACE-FILE
+           END-IF
+           IF WS-XTRAC-STATUS NOT = "00"
+               PERFORM 9400-HANDLE-INTERFACE-FAILURE
+           END-IF.
+
+       9100-HANDLE-OVERFLOW.
+           DISPLAY "ERROR: WS-AREA-2 exceeded maximum value!"
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCP-STATUS = "05" OR WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE WS-CYCLE-ID TO EXCP-RUN-ID
+           MOVE WS-TIMESTAMP TO EXCP-TIMESTAMP
+           MOVE WS-AREA-2 TO EXCP-COUNTER-VALUE
+           MOVE "COUNTER EXCEEDED MAXIMUM VALUE" TO EXCP-REASON
+           WRITE EXCP-RECORD
+           CLOSE EXCEPTION-FILE
+           MOVE WS-OVERFLOW-RC TO RETURN-CODE.
+
+       9200-HANDLE-ARITHMETIC-OVERFLOW.
+           SET WS-ARITH-OVERFLOW TO TRUE
+           SET WS-RC-OVERRIDE TO TRUE
+           DISPLAY "ERROR: WS-AREA-2 ARITHMETIC OVERFLOW - "
+               "COUNTER FIELD EXHAUSTED"
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCP-STATUS = "05" OR WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE WS-CYCLE-ID TO EXCP-RUN-ID
+           MOVE WS-TIMESTAMP TO EXCP-TIMESTAMP
+           MOVE WS-AREA-2 TO EXCP-COUNTER-VALUE
+           MOVE "COUNTER FIELD ARITHMETIC OVERFLOW" TO EXCP-REASON
+           WRITE EXCP-RECORD
+           CLOSE EXCEPTION-FILE
+           MOVE WS-ARITH-OVERFLOW-RC TO RETURN-CODE.
+
+       9300-HANDLE-UNRESOLVED-RESTART.
+           SET WS-RC-OVERRIDE TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCP-STATUS = "05" OR WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE WS-CYCLE-ID TO EXCP-RUN-ID
+           MOVE WS-TIMESTAMP TO EXCP-TIMESTAMP
+           MOVE WS-AREA-2 TO EXCP-COUNTER-VALUE
+           IF WS-ARITH-OVERFLOW
+               DISPLAY "ERROR: TRANSACTION FILE NOT FULLY PROCESSED "
+                   "DUE TO ARITHMETIC OVERFLOW - RESYNCING CHECKPOINT "
+                   "TO IN-FLIGHT STATE"
+               MOVE "TRANSACTION NOT FULLY PROCESSED-OVERFLOW" TO
+                   EXCP-REASON
+               MOVE WS-CYCLE-ID TO REST-RUN-ID
+               MOVE WS-LAST-TRAN-KEY TO REST-LAST-TRAN-KEY
+               MOVE WS-AREA-2 TO REST-COUNTER-VALUE
+               MOVE WS-TIMESTAMP TO REST-TIMESTAMP
+               REWRITE REST-RECORD
+                   INVALID KEY
+                       WRITE REST-RECORD
+               END-REWRITE
+           ELSE
+               DISPLAY "ERROR: RESTART KEY NOT FOUND IN TRANSACTION "
+                   "FILE - CHECKPOINT LEFT INTACT FOR INVESTIGATION"
+               MOVE "RESTART KEY NOT FOUND IN TRAN FILE" TO
+                   EXCP-REASON
+           END-IF
+           WRITE EXCP-RECORD
+           CLOSE EXCEPTION-FILE
+           IF NOT WS-ARITH-OVERFLOW
+               MOVE WS-RESTART-UNRESOLVED-RC TO RETURN-CODE
+           END-IF.
+
+       9400-HANDLE-INTERFACE-FAILURE.
+           SET WS-RC-OVERRIDE TO TRUE
+           DISPLAY "ERROR: UNABLE TO PUBLISH INTERFACE RECORD - "
+               "STATUS " WS-XTRAC-STATUS
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCP-STATUS = "05" OR WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE WS-CYCLE-ID TO EXCP-RUN-ID
+           MOVE WS-TIMESTAMP TO EXCP-TIMESTAMP
+           MOVE WS-AREA-2 TO EXCP-COUNTER-VALUE
+           MOVE "INTERFACE FILE OPEN/WRITE FAILED" TO EXCP-REASON
+           WRITE EXCP-RECORD
+           CLOSE EXCEPTION-FILE
+           MOVE WS-INTERFACE-FAIL-RC TO RETURN-CODE.
