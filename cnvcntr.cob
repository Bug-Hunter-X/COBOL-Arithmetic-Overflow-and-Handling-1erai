@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNVCNTR.
+      *****************************************************
+      *  CNVCNTR - ONE-TIME CONTROL-FILE CONVERSION UTILITY.
+      *
+      *  CONVERTS THE ORIGINAL WS-AREA-2 CONTROL FILE
+      *  (CTL-COUNTER PIC 9(5), SEE CTLRECO) TO THE WIDENED
+      *  LAYOUT USED BY CNTRPROC (CTL-COUNTER PIC 9(10)
+      *  COMP-3, SEE CTLREC). RUN ONCE AGAINST THE OLD
+      *  CTLFILE BEFORE CNTRPROC IS CUT OVER TO THE WIDENED
+      *  COUNTER; SAFE TO RE-RUN SINCE IT ONLY MOVES A
+      *  NUMERIC VALUE ACROSS PICTURE CLAUSES.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CONTROL-FILE ASSIGN TO "CTLFILEO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTL-KEY-OLD
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT NEW-CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CONTROL-FILE.
+       COPY "ctlreco.cpy".
+
+       FD  NEW-CONTROL-FILE.
+       COPY "ctlrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-STATUS               PIC XX VALUE "00".
+       01  WS-NEW-STATUS               PIC XX VALUE "00".
+
+       01  WS-OLD-EOF-SW               PIC X VALUE "N".
+           88  WS-OLD-EOF                     VALUE "Y".
+
+       01  WS-CONVERTED-COUNT          PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           OPEN INPUT OLD-CONTROL-FILE
+           IF WS-OLD-STATUS NOT = "00"
+               DISPLAY "CNVCNTR: UNABLE TO OPEN CTLFILEO - STATUS "
+                   WS-OLD-STATUS
+               GOBACK
+           END-IF
+           OPEN OUTPUT NEW-CONTROL-FILE
+           PERFORM UNTIL WS-OLD-EOF
+               READ OLD-CONTROL-FILE NEXT RECORD
+                   AT END
+                       SET WS-OLD-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-CONVERT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE OLD-CONTROL-FILE
+           CLOSE NEW-CONTROL-FILE
+           DISPLAY "CNVCNTR: CONVERTED " WS-CONVERTED-COUNT
+               " CONTROL RECORD(S) TO THE WIDENED LAYOUT"
+           GOBACK.
+
+       1000-CONVERT-RECORD.
+           MOVE CTL-KEY-OLD TO CTL-KEY
+           MOVE CTL-COUNTER-OLD TO CTL-COUNTER
+           WRITE CTL-RECORD
+           ADD 1 TO WS-CONVERTED-COUNT.
