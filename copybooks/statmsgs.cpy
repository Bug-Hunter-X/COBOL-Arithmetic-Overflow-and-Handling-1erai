@@ -0,0 +1,18 @@
+      *****************************************************
+      *  STATMSGS - DEFAULT WS-AREA-1 STATUS MESSAGES KEYED
+      *  BY RUN ENVIRONMENT. USED WHEN NO PARM-FILE CARD IS
+      *  SUPPLIED. ADD ENTRIES HERE RATHER THAN HARDCODING
+      *  TEXT IN THE PROCEDURE DIVISION.
+      *****************************************************
+       01  WS-DEFAULT-MESSAGES-INIT.
+           05  FILLER PIC X(88) VALUE
+               'PROD    Hello, World! - PRODUCTION CYCLE'.
+           05  FILLER PIC X(88) VALUE
+               'TEST    Hello, World! - TEST CYCLE'.
+           05  FILLER PIC X(88) VALUE
+               'DEV     Hello, World! - DEVELOPMENT CYCLE'.
+       01  WS-DEFAULT-MESSAGES REDEFINES WS-DEFAULT-MESSAGES-INIT.
+           05  WS-DEFAULT-MSG-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-MSG-IDX.
+               10  WS-DEFAULT-ENV     PIC X(8).
+               10  WS-DEFAULT-TEXT    PIC X(80).
