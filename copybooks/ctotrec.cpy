@@ -0,0 +1,8 @@
+      *****************************************************
+      *  CTOTREC - EXPECTED CONTROL-TOTAL RECORD.
+      *  ONE RECORD PER RUN-ID, SUPPLIED BY UPSTREAM AS AN
+      *  INDEPENDENT CHECK ON WS-AREA-2.
+      *****************************************************
+       01  CTOT-RECORD.
+           05  CTOT-RUN-ID            PIC X(8).
+           05  CTOT-EXPECTED-COUNT    PIC 9(10).
