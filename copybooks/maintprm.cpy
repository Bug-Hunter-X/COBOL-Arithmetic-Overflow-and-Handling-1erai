@@ -0,0 +1,14 @@
+      *****************************************************
+      *  MAINTPRM - LAYOUT OF LK-PARM-DATA WHEN THE JCL PARM
+      *  CARRIES AN AUTHORIZED MAINTENANCE TRANSACTION
+      *  (MAINT-TRAN-CODE = "MAINT") INSTEAD OF A NORMAL
+      *  ENVIRONMENT-CODE OVERRIDE. REQUIRES TWO DISTINCT
+      *  OPERATOR IDS (MAKER/CHECKER) BEFORE WS-AREA-2 MAY
+      *  BE SET OR ADJUSTED DIRECTLY.
+      *****************************************************
+       10  MAINT-TRAN-CODE          PIC X(5).
+       10  MAINT-OPERATOR-ID        PIC X(8).
+       10  MAINT-SIGNOFF-ID         PIC X(8).
+       10  MAINT-ACTION-CODE        PIC X(3).
+       10  MAINT-ADJ-VALUE          PIC 9(9).
+       10  FILLER                   PIC X(47).
