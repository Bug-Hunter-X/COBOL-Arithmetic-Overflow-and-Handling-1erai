@@ -0,0 +1,9 @@
+      *****************************************************
+      *  DISCREC - CONTROL-TOTAL DISCREPANCY RECORD.
+      *****************************************************
+       01  DISC-RECORD.
+           05  DISC-RUN-ID            PIC X(8).
+           05  DISC-TIMESTAMP         PIC X(26).
+           05  DISC-EXPECTED-COUNT    PIC 9(10).
+           05  DISC-ACTUAL-COUNT      PIC 9(10).
+           05  DISC-VARIANCE          PIC S9(10).
