@@ -0,0 +1,9 @@
+      *****************************************************
+      *  RUNHREC - RUN-BY-RUN COUNTER HISTORY RECORD.
+      *  APPENDED ONCE PER RUN, READ BY TRNDRPT.
+      *****************************************************
+       01  HIST-RECORD.
+           05  HIST-RUN-ID            PIC X(8).
+           05  HIST-RUN-DATE          PIC X(8).
+           05  HIST-COUNTER-VALUE     PIC 9(10).
+           05  HIST-LIMIT-VALUE       PIC 9(9).
