@@ -0,0 +1,8 @@
+      *****************************************************
+      *  CTLRECO - ORIGINAL (PRE-WIDEN) CONTROL RECORD.
+      *  KEPT ONLY FOR THE ONE-TIME CONVERSION UTILITY
+      *  CNVCNTR. DO NOT USE FOR NEW WORK - SEE CTLREC.
+      *****************************************************
+       01  CTL-RECORD-OLD.
+           05  CTL-KEY-OLD            PIC X(8).
+           05  CTL-COUNTER-OLD        PIC 9(5).
