@@ -0,0 +1,8 @@
+      *****************************************************
+      *  EXCPREC - COUNTER-OVERFLOW EXCEPTION RECORD.
+      *****************************************************
+       01  EXCP-RECORD.
+           05  EXCP-RUN-ID            PIC X(8).
+           05  EXCP-TIMESTAMP         PIC X(26).
+           05  EXCP-COUNTER-VALUE     PIC 9(10).
+           05  EXCP-REASON            PIC X(40).
