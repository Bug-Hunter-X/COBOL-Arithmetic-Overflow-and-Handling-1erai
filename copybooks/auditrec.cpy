@@ -0,0 +1,12 @@
+      *****************************************************
+      *  AUDITREC - AUDIT TRAIL RECORD. ONE RECORD WRITTEN
+      *  FOR EVERY WS-AREA-2 CHANGE, WHETHER FROM NORMAL
+      *  TRANSACTION INCREMENT PROCESSING OR FROM AN
+      *  AUTHORIZED MAINTENANCE ADJUSTMENT.
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-RUN-ID             PIC X(8).
+           05  AUDIT-TIMESTAMP          PIC X(26).
+           05  AUDIT-ACTION-CODE        PIC X(8).
+           05  AUDIT-OLD-VALUE          PIC 9(10).
+           05  AUDIT-NEW-VALUE          PIC 9(10).
