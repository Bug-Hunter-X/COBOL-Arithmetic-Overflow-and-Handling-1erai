@@ -0,0 +1,9 @@
+      *****************************************************
+      *  TRANREC - INPUT TRANSACTION RECORD FOR COUNTER
+      *  INCREMENT PROCESSING. ONE RECORD PER TRANSACTION
+      *  TO BE COUNTED, KEYED BY TRAN-KEY FOR RESTART SKIP
+      *  LOGIC.
+      *****************************************************
+       01  TRAN-RECORD.
+           05  TRAN-KEY                PIC X(16).
+           05  TRAN-DATA                PIC X(64).
