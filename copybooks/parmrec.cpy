@@ -0,0 +1,8 @@
+      *****************************************************
+      *  PARMREC - OPTIONAL STATUS-MESSAGE PARAMETER CARD.
+      *  WHEN PRESENT, OVERRIDES THE PER-ENVIRONMENT DEFAULT
+      *  IN STATMSGS FOR THE WS-AREA-1 STATUS LINE.
+      *****************************************************
+       01  PARM-RECORD.
+           05  PARM-ENVIRONMENT       PIC X(8).
+           05  PARM-STATUS-MSG        PIC X(80).
