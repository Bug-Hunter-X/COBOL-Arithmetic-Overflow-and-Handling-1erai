@@ -0,0 +1,9 @@
+      *****************************************************
+      *  XTRACREC - DOWNSTREAM INTERFACE/EXTRACT RECORD.
+      *  ONE RECORD WRITTEN EVERY RUN WITH THE FINAL
+      *  WS-AREA-2 VALUE FOR DOWNSTREAM CONSUMERS.
+      *****************************************************
+       01  XTRAC-RECORD.
+           05  XTRAC-JOB-NAME           PIC X(8).
+           05  XTRAC-RUN-DATE           PIC X(8).
+           05  XTRAC-FINAL-COUNTER      PIC 9(10).
