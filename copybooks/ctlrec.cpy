@@ -0,0 +1,12 @@
+      *****************************************************
+      *  CTLREC - PERSISTENT RUN-COUNTER CONTROL RECORD.
+      *  ONE RECORD PER COUNTER, KEYED BY CTL-KEY.
+      *  WIDENED TO 9(10) COMP-3 - SEE CNVCNTR FOR THE
+      *  ONE-TIME CONVERSION FROM THE ORIGINAL 9(5) FORM.
+      *  KEPT ONE DIGIT ABOVE WS-AREA-2-LIMIT (999999999) SO
+      *  THE OVERFLOW GUARD IN CNTRPROC HAS REAL HEADROOM TO
+      *  DETECT INSTEAD OF THE FIELD WRAPPING AT THE LIMIT.
+      *****************************************************
+       01  CTL-RECORD.
+           05  CTL-KEY                PIC X(8).
+           05  CTL-COUNTER            PIC 9(10) COMP-3.
