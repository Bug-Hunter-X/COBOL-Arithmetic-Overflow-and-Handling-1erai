@@ -0,0 +1,12 @@
+      *****************************************************
+      *  RESTREC - CHECKPOINT/RESTART RECORD. ONE RECORD
+      *  PER RUN-ID, REWRITTEN PERIODICALLY DURING
+      *  TRANSACTION PROCESSING SO A MID-CYCLE ABEND CAN
+      *  RESUME WITHOUT REPROCESSING ALREADY-COUNTED
+      *  TRANSACTIONS.
+      *****************************************************
+       01  REST-RECORD.
+           05  REST-RUN-ID              PIC X(8).
+           05  REST-LAST-TRAN-KEY       PIC X(16).
+           05  REST-COUNTER-VALUE       PIC 9(10) COMP-3.
+           05  REST-TIMESTAMP           PIC X(26).
